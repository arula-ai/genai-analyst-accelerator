@@ -0,0 +1,12 @@
+      *================================================================
+      * BRKRGTRD - TRADE RECORD LAYOUT FOR TRADE-INPUT
+      *            USED BY BRKRG010
+      *================================================================
+           05  TRADE-ID                PIC X(16).
+           05  TRADE-ACCOUNT-ID        PIC X(12).
+           05  TRADE-SYMBOL            PIC X(10).
+           05  TRADE-SIDE              PIC X(01).
+           05  TRADE-QUANTITY          PIC S9(09).
+           05  TRADE-PRICE             PIC S9(07)V99.
+           05  TRADE-EXEC-DATE         PIC 9(08).
+           05  FILLER                  PIC X(55).
