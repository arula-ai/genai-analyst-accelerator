@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRKRG020.
+       AUTHOR. ANALYST TEAM.
+       INSTALLATION. OSZ SECURITIES PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRLOG-FILE ASSIGN TO 'TRLOG-IN'
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-RPT ASSIGN TO 'RECON-OUT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRLOG-FILE.
+       01  TRLOG-REC.
+           COPY TRMAP.
+
+       FD  RECON-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS RECON-RPT-REC.
+
+       01  RECON-RPT-REC.
+           05  RECON-RPT-SOURCE        PIC X(10).
+           05  RECON-RPT-ID            PIC X(16).
+           05  RECON-RPT-REASON        PIC X(30).
+           05  FILLER                  PIC X(24).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-TRLOG          PIC X VALUE 'N'.
+           88  TRLOG-REMAINING                 VALUE 'N'.
+           88  NO-MORE-TRLOG                   VALUE 'Y'.
+       01  WS-ABORT-FLAG            PIC X VALUE 'N'.
+           88  PROGRAM-OK                     VALUE 'N'.
+           88  PROGRAM-FAILED                 VALUE 'Y'.
+
+       01  WS-TRLOG-READ-COUNT      PIC S9(9) COMP VALUE 0.
+       01  WS-AUDIT-READ-COUNT      PIC S9(9) COMP VALUE 0.
+       01  WS-TRLOG-ONLY-COUNT      PIC S9(9) COMP VALUE 0.
+       01  WS-AUDIT-ONLY-COUNT      PIC S9(9) COMP VALUE 0.
+       01  WS-MATCHED-COUNT         PIC S9(9) COMP VALUE 0.
+
+       01  WS-TID-TABLE-COUNT       PIC S9(9) COMP VALUE 0.
+       01  WS-TID-TABLE-MAX         PIC S9(9) COMP VALUE 100000.
+       01  WS-TID-TABLE.
+           05  WS-TID-ENTRY OCCURS 100000 TIMES
+                            INDEXED BY TID-IDX.
+               10  WS-TID-VALUE        PIC X(16).
+               10  WS-TID-MATCHED-SW   PIC X.
+                   88  TID-MATCHED             VALUE 'Y'.
+                   88  TID-NOT-MATCHED         VALUE 'N'.
+
+       01  WS-AUDIT-FOUND-SW        PIC X VALUE 'N'.
+           88  AUDIT-ROW-FOUND                VALUE 'Y'.
+           88  AUDIT-ROW-NOT-FOUND             VALUE 'N'.
+       01  WS-AUDIT-CURSOR-EOF-SW   PIC X VALUE 'N'.
+           88  AUDIT-CURSOR-EOF                VALUE 'Y'.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-TID                   PIC X(16).
+       01  HV-TRADE-ID              PIC X(16).
+       01  HV-MATCH-COUNT           PIC S9(9) COMP.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL
+            DECLARE AUDIT-CURSOR CURSOR FOR
+            SELECT TRADE_ID
+              FROM BRKG_TRADE_AUD
+             ORDER BY TRADE_ID
+       END-EXEC.
+
+       MAIN-SECTION.
+           PERFORM INIT-PROGRAM
+           IF PROGRAM-FAILED
+              GO TO WRAP-UP
+           END-IF
+           PERFORM MATCH-TRLOG-TO-AUDIT
+              UNTIL NO-MORE-TRLOG OR PROGRAM-FAILED
+           IF PROGRAM-OK
+              PERFORM MATCH-AUDIT-TO-TRLOG
+           END-IF
+           PERFORM WRAP-UP
+           GOBACK.
+
+       INIT-PROGRAM.
+           DISPLAY 'BRKRG020 STARTING - DAILY TRADE RECONCILIATION'
+           OPEN INPUT TRLOG-FILE
+           OPEN OUTPUT RECON-RPT.
+
+       MATCH-TRLOG-TO-AUDIT.
+           READ TRLOG-FILE
+              AT END
+                 SET NO-MORE-TRLOG TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-TRLOG-READ-COUNT
+                 PERFORM REMEMBER-TID
+                 PERFORM LOOKUP-AUDIT-ROW
+                 IF AUDIT-ROW-FOUND
+                    ADD 1 TO WS-MATCHED-COUNT
+                    PERFORM MARK-TID-MATCHED
+                 ELSE
+                    ADD 1 TO WS-TRLOG-ONLY-COUNT
+                    PERFORM WRITE-TRLOG-ONLY-ROW
+                 END-IF
+           END-READ.
+
+       REMEMBER-TID.
+           IF WS-TID-TABLE-COUNT >= WS-TID-TABLE-MAX
+              PERFORM TABLE-ERROR
+           ELSE
+              ADD 1 TO WS-TID-TABLE-COUNT
+              SET TID-IDX TO WS-TID-TABLE-COUNT
+              MOVE TID                  TO WS-TID-VALUE (TID-IDX)
+              SET TID-NOT-MATCHED (TID-IDX) TO TRUE
+           END-IF.
+
+       LOOKUP-AUDIT-ROW.
+           MOVE TID TO HV-TID
+           SET AUDIT-ROW-NOT-FOUND TO TRUE
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :HV-MATCH-COUNT
+                FROM BRKG_TRADE_AUD
+               WHERE TRADE_ID = :HV-TID
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF HV-MATCH-COUNT > 0
+                    SET AUDIT-ROW-FOUND TO TRUE
+                 END-IF
+              WHEN OTHER
+                 PERFORM SQL-ERROR
+           END-EVALUATE.
+
+       MARK-TID-MATCHED.
+           SET TID-MATCHED (TID-IDX) TO TRUE.
+
+       WRITE-TRLOG-ONLY-ROW.
+           MOVE 'TRLOG'                      TO RECON-RPT-SOURCE
+           MOVE TID                          TO RECON-RPT-ID
+           MOVE 'NOT FOUND IN BRKG_TRADE_AUD' TO RECON-RPT-REASON
+           WRITE RECON-RPT-REC.
+
+       MATCH-AUDIT-TO-TRLOG.
+           MOVE 'N' TO WS-AUDIT-CURSOR-EOF-SW
+           EXEC SQL OPEN AUDIT-CURSOR END-EXEC
+           PERFORM CHECK-SQL
+           PERFORM FETCH-AUDIT-ROW
+              UNTIL AUDIT-CURSOR-EOF OR PROGRAM-FAILED
+           EXEC SQL CLOSE AUDIT-CURSOR END-EXEC
+           PERFORM CHECK-SQL.
+
+       FETCH-AUDIT-ROW.
+           EXEC SQL
+              FETCH AUDIT-CURSOR INTO :HV-TRADE-ID
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO WS-AUDIT-READ-COUNT
+                 PERFORM CHECK-TID-TABLE
+              WHEN 100
+                 SET AUDIT-CURSOR-EOF TO TRUE
+              WHEN OTHER
+                 PERFORM SQL-ERROR
+           END-EVALUATE.
+
+       CHECK-TID-TABLE.
+           SET TID-IDX TO 1
+           SEARCH WS-TID-ENTRY
+              AT END
+                 ADD 1 TO WS-AUDIT-ONLY-COUNT
+                 PERFORM WRITE-AUDIT-ONLY-ROW
+              WHEN WS-TID-VALUE (TID-IDX) = HV-TRADE-ID
+                 CONTINUE
+           END-SEARCH.
+
+       WRITE-AUDIT-ONLY-ROW.
+           MOVE 'AUDIT'                  TO RECON-RPT-SOURCE
+           MOVE HV-TRADE-ID              TO RECON-RPT-ID
+           MOVE 'NOT FOUND IN TRLOG-FILE' TO RECON-RPT-REASON
+           WRITE RECON-RPT-REC.
+
+       CHECK-SQL.
+           IF SQLCODE < 0
+              PERFORM SQL-ERROR
+           END-IF.
+
+       SQL-ERROR.
+           DISPLAY 'BRKRG020 SQL ERROR CODE ' SQLCODE
+           MOVE 'Y' TO WS-ABORT-FLAG
+           MOVE 'Y' TO WS-END-OF-TRLOG.
+
+       TABLE-ERROR.
+           DISPLAY 'BRKRG020 TID TABLE FULL AT ' WS-TID-TABLE-COUNT
+                   ' ENTRIES - ABORTING'
+           MOVE 'Y' TO WS-ABORT-FLAG
+           MOVE 'Y' TO WS-END-OF-TRLOG.
+
+       WRAP-UP.
+           IF PROGRAM-FAILED
+              DISPLAY 'BRKRG020 ABENDED - CHECK JOBLOG'
+              MOVE 12 TO RETURN-CODE
+           ELSE
+              DISPLAY 'BRKRG020 NORMAL END'
+              IF WS-TRLOG-ONLY-COUNT > 0 OR WS-AUDIT-ONLY-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF
+           PERFORM WRITE-RECON-SUMMARY
+           CLOSE TRLOG-FILE
+           CLOSE RECON-RPT
+           GOBACK.
+
+       WRITE-RECON-SUMMARY.
+           DISPLAY '========================================'
+           DISPLAY 'BRKRG020 RECONCILIATION SUMMARY'
+           DISPLAY '========================================'
+           DISPLAY 'TRLOG RECORDS READ     = ' WS-TRLOG-READ-COUNT
+           DISPLAY 'AUDIT ROWS READ        = ' WS-AUDIT-READ-COUNT
+           DISPLAY 'MATCHED RECORDS        = ' WS-MATCHED-COUNT
+           DISPLAY 'IN TRLOG ONLY          = ' WS-TRLOG-ONLY-COUNT
+           DISPLAY 'IN BRKG_TRADE_AUD ONLY = ' WS-AUDIT-ONLY-COUNT
+           DISPLAY '========================================'.
