@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BRKRG010.
        AUTHOR. ANALYST TEAM.
-       INSTALLATION. OSZ ULTRATHINK SUPER HARD.
+       INSTALLATION. OSZ SECURITIES PROCESSING.
        DATE-WRITTEN. 2024-08-08.
 
        ENVIRONMENT DIVISION.
@@ -13,6 +13,16 @@
        FILE-CONTROL.
            SELECT TRADE-INPUT ASSIGN TO 'TRADES-IN'
               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO 'CHKPT-FILE'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT CTLRPT-FILE ASSIGN TO 'CTLRPT-OUT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO 'SUSPENSE-OUT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARTITION-FILE ASSIGN TO 'PARTITION-PARM'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +35,54 @@
        01  TRADE-RECORD.
            COPY BRKRGTRD.
 
+       FD  CHKPT-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CHKPT-RECORD.
+
+       01  CHKPT-RECORD.
+           05  CHKPT-READ-COUNT        PIC 9(09).
+           05  CHKPT-LAST-TRADE-ID     PIC X(16).
+           05  FILLER                  PIC X(05).
+
+       FD  CTLRPT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CTLRPT-REC.
+
+       01  CTLRPT-REC.
+           05  CTLRPT-LABEL            PIC X(40).
+           05  CTLRPT-VALUE            PIC Z(9)9.
+           05  FILLER                  PIC X(30).
+
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 104 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS SUSPENSE-REC.
+
+       01  SUSPENSE-REC.
+           05  SUSPENSE-PLAN-ID        PIC X(08).
+           05  SUSPENSE-TRADE-ID       PIC X(16).
+           05  SUSPENSE-ACCOUNT-ID     PIC X(12).
+           05  SUSPENSE-SYMBOL         PIC X(10).
+           05  SUSPENSE-QUANTITY       PIC S9(9).
+           05  SUSPENSE-POS-QTY        PIC S9(9).
+           05  SUSPENSE-SOLD-QTY       PIC S9(9).
+           05  SUSPENSE-REASON         PIC X(25).
+           05  FILLER                  PIC X(06).
+
+       FD  PARTITION-FILE
+           RECORD CONTAINS 45 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS PARTITION-PARM-REC.
+
+       01  PARTITION-PARM-REC.
+           05  PARTITION-LOW-SYMBOL    PIC X(10).
+           05  PARTITION-HIGH-SYMBOL   PIC X(10).
+           05  PARTITION-LOW-ACCOUNT   PIC X(12).
+           05  PARTITION-HIGH-ACCOUNT  PIC X(12).
+           05  PARTITION-COST-METHOD   PIC X.
+
        WORKING-STORAGE SECTION.
        01  WS-END-OF-TRADES         PIC X VALUE 'N'.
            88  TRADES-REMAINING                VALUE 'N'.
@@ -37,9 +95,68 @@
        01  WS-TRADE-COUNT          PIC S9(9) COMP VALUE 0.
        01  WS-SQL-CONTEXT          PIC X(30).
 
+       01  WS-CHKPT-STATUS         PIC X(02).
+       01  WS-RESTART-COUNT        PIC 9(09) COMP VALUE 0.
+       01  WS-RESTART-TRADE-ID     PIC X(16).
+
+       01  WS-TOTAL-READ-COUNT     PIC S9(9) COMP VALUE 0.
+       01  WS-CKPT-PENDING-READ-COUNT PIC S9(9) COMP VALUE 0.
+       01  WS-CKPT-PENDING-TRADE-ID   PIC X(16) VALUE SPACES.
+       01  WS-BUY-COUNT            PIC S9(9) COMP VALUE 0.
+       01  WS-SELL-COUNT           PIC S9(9) COMP VALUE 0.
+       01  WS-COMMIT-CYCLE-COUNT   PIC S9(9) COMP VALUE 0.
+       01  WS-AUDIT-ROW-COUNT      PIC S9(9) COMP VALUE 0.
+
+       01  WS-SYMBOL-COUNT         PIC S9(4) COMP VALUE 0.
+       01  WS-SYMBOL-TABLE-MAX     PIC S9(4) COMP VALUE 500.
+       01  SYMBOL-TOTALS.
+           05  SYMBOL-ENTRY OCCURS 500 TIMES INDEXED BY SYM-IDX.
+               10  SYMBOL-CODE     PIC X(10).
+
+       01  WS-SUSPENSE-MODE        PIC X VALUE 'Y'.
+           88  SUSPENSE-ENABLED             VALUE 'Y'.
+       01  WS-TRADE-SUSPENDED-SW   PIC X VALUE 'N'.
+           88  TRADE-SUSPENDED              VALUE 'Y'.
+       01  WS-SUSPENSE-COUNT       PIC S9(9) COMP VALUE 0.
+
+       01  WS-PARM-STATUS          PIC X(02).
+       01  WS-RANGE-LOW-SYMBOL     PIC X(10).
+       01  WS-RANGE-HIGH-SYMBOL    PIC X(10).
+       01  WS-RANGE-LOW-ACCOUNT    PIC X(12).
+       01  WS-RANGE-HIGH-ACCOUNT   PIC X(12).
+       01  WS-TRADE-RANGE-SW       PIC X VALUE 'Y'.
+           88  TRADE-IN-RANGE                VALUE 'Y'.
+           88  TRADE-OUT-OF-RANGE            VALUE 'N'.
+       01  WS-SKIPPED-RANGE-COUNT  PIC S9(9) COMP VALUE 0.
+
+       01  WS-LOT-MODE             PIC X VALUE 'Y'.
+           88  LOT-TRACKING-ENABLED          VALUE 'Y'.
+       01  WS-COST-METHOD          PIC X VALUE 'F'.
+           88  COST-METHOD-FIFO              VALUE 'F'.
+           88  COST-METHOD-LIFO              VALUE 'L'.
+       01  WS-REMAINING-QTY        PIC S9(9) COMP-3 VALUE 0.
+       01  WS-LOT-FOUND-SW         PIC X VALUE 'N'.
+           88  LOT-FOUND                     VALUE 'Y'.
+           88  LOT-NOT-FOUND                 VALUE 'N'.
+       01  WS-ACQUIRE-INT          PIC S9(9) COMP VALUE 0.
+       01  WS-CLOSE-INT            PIC S9(9) COMP VALUE 0.
+       01  WS-HOLD-DAYS            PIC S9(9) COMP VALUE 0.
+       01  WS-GAIN-TERM            PIC X(02) VALUE SPACES.
+           88  GAIN-SHORT-TERM               VALUE 'ST'.
+           88  GAIN-LONG-TERM                VALUE 'LT'.
+       01  WS-LOTS-CLOSED-COUNT    PIC S9(9) COMP VALUE 0.
+       01  WS-LOT-SHORTFALL-COUNT  PIC S9(9) COMP VALUE 0.
+
+       01  WS-AUDIT-ID-BLOCK-SIZE  PIC S9(9) COMP VALUE 100.
+       01  WS-AUDIT-ID-NEXT        PIC S9(9) COMP VALUE 0.
+       01  WS-AUDIT-ID-LIMIT       PIC S9(9) COMP VALUE 0.
+       01  WS-AUDIT-BLOCK-SW       PIC X VALUE 'N'.
+           88  AUDIT-BLOCK-LOADED           VALUE 'Y'.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-PLAN-ID              PIC X(08).
        01  HV-ACCOUNT-ID           PIC X(12).
        01  HV-SYMBOL               PIC X(10).
        01  HV-TRADE-SIDE           PIC X.
@@ -54,12 +171,40 @@
        01  HV-EXISTING-COST        PIC S9(11)V99 COMP-3.
        01  HV-AUDIT-ID             PIC S9(9) COMP.
        01  HV-TRADE-ID             PIC X(16).
+       01  HV-LOT-SEQ              PIC S9(9) COMP.
+       01  HV-LOT-OPEN-QTY         PIC S9(9) COMP-3.
+       01  HV-LOT-OPEN-PRICE       PIC S9(7)V99 COMP-3.
+       01  HV-LOT-ACQUIRE-DATE     PIC 9(8).
+       01  HV-CLOSE-QTY            PIC S9(9) COMP-3.
+       01  HV-GAIN-AMT             PIC S9(9)V99 COMP-3.
+       01  HV-HOLD-DAYS            PIC S9(9) COMP.
+       01  HV-GAIN-TERM            PIC X(2).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  FILLER.
            05  WS-PLAN-NAME        PIC X(8)  VALUE 'ULTRA01'.
 
        PROCEDURE DIVISION.
+
+       EXEC SQL
+            DECLARE LOT-CURSOR-FIFO CURSOR FOR
+            SELECT LOT_SEQ, OPEN_QTY, OPEN_PRICE, ACQUIRE_DATE
+              FROM BRKG_POSITION_LOT
+             WHERE PLAN_ID = :HV-PLAN-ID
+               AND ACCOUNT_ID = :HV-ACCOUNT-ID
+               AND SYMBOL = :HV-SYMBOL
+             ORDER BY ACQUIRE_DATE ASC, LOT_SEQ ASC
+       END-EXEC.
+
+       EXEC SQL
+            DECLARE LOT-CURSOR-LIFO CURSOR FOR
+            SELECT LOT_SEQ, OPEN_QTY, OPEN_PRICE, ACQUIRE_DATE
+              FROM BRKG_POSITION_LOT
+             WHERE PLAN_ID = :HV-PLAN-ID
+               AND ACCOUNT_ID = :HV-ACCOUNT-ID
+               AND SYMBOL = :HV-SYMBOL
+             ORDER BY ACQUIRE_DATE DESC, LOT_SEQ DESC
+       END-EXEC.
        MAIN-SECTION.
            PERFORM INIT-PROGRAM
            IF PROGRAM-FAILED
@@ -71,20 +216,79 @@
 
        INIT-PROGRAM.
            DISPLAY 'BRKRG010 STARTING - PLAN ' WS-PLAN-NAME
+           MOVE WS-PLAN-NAME TO HV-PLAN-ID
            OPEN INPUT TRADE-INPUT
+           OPEN OUTPUT SUSPENSE-FILE
            MOVE ZERO TO WS-TRADE-COUNT
-           MOVE ZERO TO HV-AUDIT-ID
            MOVE 'N' TO WS-END-OF-TRADES
+           PERFORM LOAD-PARTITION-RANGE
+           DISPLAY 'BRKRG010 PARTITION RANGE - SYMBOL '
+                   WS-RANGE-LOW-SYMBOL ' TO ' WS-RANGE-HIGH-SYMBOL
+                   ' ACCOUNT ' WS-RANGE-LOW-ACCOUNT ' TO '
+                   WS-RANGE-HIGH-ACCOUNT
+           PERFORM LOAD-CHECKPOINT
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'BRKRG010 RESTART - RESUMING AFTER '
+                      WS-RESTART-COUNT ' TRADE-INPUT RECORDS READ, '
+                      'LAST COMMITTED ID ' WS-RESTART-TRADE-ID
+              PERFORM SKIP-COMMITTED-TRADES WS-RESTART-COUNT TIMES
+           END-IF
            MOVE 'SET DEGREE' TO WS-SQL-CONTEXT
            EXEC SQL SET CURRENT DEGREE = '1' END-EXEC
            PERFORM CHECK-SQL.
 
-       PROCESS-TRADES.
+       LOAD-PARTITION-RANGE.
+           MOVE LOW-VALUES  TO WS-RANGE-LOW-SYMBOL WS-RANGE-LOW-ACCOUNT
+           MOVE HIGH-VALUES TO WS-RANGE-HIGH-SYMBOL
+                               WS-RANGE-HIGH-ACCOUNT
+           OPEN INPUT PARTITION-FILE
+           IF WS-PARM-STATUS = '00'
+              READ PARTITION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARTITION-LOW-SYMBOL   TO WS-RANGE-LOW-SYMBOL
+                    MOVE PARTITION-HIGH-SYMBOL  TO WS-RANGE-HIGH-SYMBOL
+                    MOVE PARTITION-LOW-ACCOUNT  TO WS-RANGE-LOW-ACCOUNT
+                    MOVE PARTITION-HIGH-ACCOUNT TO WS-RANGE-HIGH-ACCOUNT
+                    IF PARTITION-COST-METHOD = 'F'
+                       OR PARTITION-COST-METHOD = 'L'
+                       MOVE PARTITION-COST-METHOD TO WS-COST-METHOD
+                    END-IF
+              END-READ
+              CLOSE PARTITION-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE SPACES TO WS-RESTART-TRADE-ID
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = '00'
+              READ CHKPT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHKPT-READ-COUNT      TO WS-RESTART-COUNT
+                    MOVE CHKPT-LAST-TRADE-ID   TO WS-RESTART-TRADE-ID
+              END-READ
+              CLOSE CHKPT-FILE
+           END-IF.
+
+       SKIP-COMMITTED-TRADES.
            PERFORM READ-TRADE
+           IF NO-MORE-TRADES
+              DISPLAY 'BRKRG010 RESTART - END OF TRADE INPUT REACHED '
+                      'WHILE REPOSITIONING - CHECK CHECKPOINT DATA'
+           END-IF.
+
+       PROCESS-TRADES.
+           PERFORM READ-TRADE-IN-RANGE
            IF NO-MORE-TRADES OR PROGRAM-FAILED
               EXIT PARAGRAPH
            END-IF
            PERFORM PREPARE-HOST-VARS
+           PERFORM TRACK-SYMBOL
+           PERFORM NEXT-AUDIT-ID
            PERFORM FETCH-CURRENT-POSITION
            IF PROGRAM-FAILED
               EXIT PARAGRAPH
@@ -93,20 +297,43 @@
            IF PROGRAM-FAILED
               EXIT PARAGRAPH
            END-IF
+           MOVE WS-TOTAL-READ-COUNT TO WS-CKPT-PENDING-READ-COUNT
+           MOVE HV-TRADE-ID         TO WS-CKPT-PENDING-TRADE-ID
+           IF TRADE-SUSPENDED
+              EXIT PARAGRAPH
+           END-IF
            PERFORM WRITE-AUDIT-ROW
            IF PROGRAM-FAILED
               EXIT PARAGRAPH
            END-IF
            PERFORM MANAGE-COMMIT.
 
+       READ-TRADE-IN-RANGE.
+           PERFORM READ-TRADE
+           PERFORM READ-TRADE UNTIL NO-MORE-TRADES OR TRADE-IN-RANGE.
+
        READ-TRADE.
            READ TRADE-INPUT
               AT END
                  SET NO-MORE-TRADES TO TRUE
                  DISPLAY 'BRKRG010 - END OF TRADE INPUT'
+              NOT AT END
+                 ADD 1 TO WS-TOTAL-READ-COUNT
+                 PERFORM CHECK-PARTITION-RANGE
            END-READ.
 
+       CHECK-PARTITION-RANGE.
+           SET TRADE-IN-RANGE TO TRUE
+           IF TRADE-SYMBOL < WS-RANGE-LOW-SYMBOL
+              OR TRADE-SYMBOL > WS-RANGE-HIGH-SYMBOL
+              OR TRADE-ACCOUNT-ID < WS-RANGE-LOW-ACCOUNT
+              OR TRADE-ACCOUNT-ID > WS-RANGE-HIGH-ACCOUNT
+              SET TRADE-OUT-OF-RANGE TO TRUE
+              ADD 1 TO WS-SKIPPED-RANGE-COUNT
+           END-IF.
+
        PREPARE-HOST-VARS.
+           MOVE 'N' TO WS-TRADE-SUSPENDED-SW
            MOVE TRADE-ACCOUNT-ID     TO HV-ACCOUNT-ID
            MOVE TRADE-SYMBOL         TO HV-SYMBOL
            MOVE TRADE-SIDE           TO HV-TRADE-SIDE
@@ -116,6 +343,22 @@
            MOVE TRADE-ID             TO HV-TRADE-ID
            MOVE ZERO                 TO HV-TOTAL-COST HV-EXISTING-COST.
 
+       TRACK-SYMBOL.
+           SET SYM-IDX TO 1
+           SEARCH SYMBOL-ENTRY
+              AT END
+                 IF WS-SYMBOL-COUNT >= WS-SYMBOL-TABLE-MAX
+                    MOVE 'SYMBOL TOTALS TABLE FULL' TO WS-SQL-CONTEXT
+                    PERFORM TABLE-ERROR
+                 ELSE
+                    ADD 1 TO WS-SYMBOL-COUNT
+                    SET SYM-IDX TO WS-SYMBOL-COUNT
+                    MOVE HV-SYMBOL TO SYMBOL-CODE (SYM-IDX)
+                 END-IF
+              WHEN SYMBOL-CODE (SYM-IDX) = HV-SYMBOL
+                 CONTINUE
+           END-SEARCH.
+
        FETCH-CURRENT-POSITION.
            MOVE 'N' TO WS-ROW-FOUND
            MOVE 'FETCH POSITION' TO WS-SQL-CONTEXT
@@ -123,7 +366,8 @@
               SELECT POSITION_QTY, AVG_COST
                 INTO :HV-POS-QTY, :HV-AVG-COST
                 FROM BRKG_POSITION
-               WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+               WHERE PLAN_ID = :HV-PLAN-ID
+                 AND ACCOUNT_ID = :HV-ACCOUNT-ID
                  AND SYMBOL = :HV-SYMBOL
                FOR UPDATE OF POSITION_QTY, AVG_COST
            END-EXEC
@@ -137,12 +381,43 @@
                  PERFORM SQL-ERROR
            END-EVALUATE.
 
+       NEXT-AUDIT-ID.
+           IF NOT AUDIT-BLOCK-LOADED
+              OR WS-AUDIT-ID-NEXT > WS-AUDIT-ID-LIMIT
+              PERFORM RESERVE-AUDIT-ID-BLOCK
+           END-IF
+           MOVE WS-AUDIT-ID-NEXT TO HV-AUDIT-ID
+           ADD 1 TO WS-AUDIT-ID-NEXT.
+
+       RESERVE-AUDIT-ID-BLOCK.
+           MOVE 'RESERVE AUDIT ID BLOCK' TO WS-SQL-CONTEXT
+           EXEC SQL
+              UPDATE BRKG_AUDIT_SEQ
+                 SET NEXT_AUDIT_ID = NEXT_AUDIT_ID + 100
+           END-EXEC
+           PERFORM CHECK-SQL
+           EXEC SQL
+              SELECT NEXT_AUDIT_ID - 100
+                INTO :HV-AUDIT-ID
+                FROM BRKG_AUDIT_SEQ
+           END-EXEC
+           PERFORM CHECK-SQL
+           MOVE 'COMMIT AUDIT ID BLOCK' TO WS-SQL-CONTEXT
+           EXEC SQL COMMIT END-EXEC
+           PERFORM CHECK-SQL
+           PERFORM WRITE-CHECKPOINT
+           MOVE HV-AUDIT-ID TO WS-AUDIT-ID-NEXT
+           COMPUTE WS-AUDIT-ID-LIMIT =
+                   WS-AUDIT-ID-NEXT + WS-AUDIT-ID-BLOCK-SIZE - 1
+           SET AUDIT-BLOCK-LOADED TO TRUE.
+
        APPLY-TRADE-LOGIC.
-           ADD 1 TO HV-AUDIT-ID
            EVALUATE HV-TRADE-SIDE
               WHEN 'B'
+                 ADD 1 TO WS-BUY-COUNT
                  PERFORM APPLY-BUY
               WHEN 'S'
+                 ADD 1 TO WS-SELL-COUNT
                  PERFORM APPLY-SELL
               WHEN OTHER
                  MOVE 'INVALID SIDE' TO WS-SQL-CONTEXT
@@ -158,18 +433,192 @@
            ELSE
               MOVE ZERO TO HV-NEW-AVG
            END-IF
-           PERFORM UPSERT-POSITION.
+           PERFORM UPSERT-POSITION
+           IF LOT-TRACKING-ENABLED
+              PERFORM OPEN-NEW-LOT
+           END-IF.
 
        APPLY-SELL.
            COMPUTE HV-NEW-QTY = HV-POS-QTY - HV-QUANTITY
            IF HV-NEW-QTY < 0
-              MOVE 'NEGATIVE POSITION' TO WS-SQL-CONTEXT
-              PERFORM SQL-ERROR
+              IF SUSPENSE-ENABLED
+                 PERFORM WRITE-SUSPENSE-ROW
+              ELSE
+                 MOVE 'NEGATIVE POSITION' TO WS-SQL-CONTEXT
+                 PERFORM SQL-ERROR
+              END-IF
            ELSE
               MOVE HV-AVG-COST TO HV-NEW-AVG
               PERFORM UPSERT-POSITION
+              IF LOT-TRACKING-ENABLED
+                 PERFORM CONSUME-LOTS
+              END-IF
            END-IF.
 
+       OPEN-NEW-LOT.
+           MOVE 'INSERT LOT' TO WS-SQL-CONTEXT
+           EXEC SQL
+              INSERT INTO BRKG_POSITION_LOT
+                     (PLAN_ID, ACCOUNT_ID, SYMBOL, LOT_SEQ, OPEN_QTY,
+                      OPEN_PRICE, ACQUIRE_DATE)
+              VALUES (:HV-PLAN-ID, :HV-ACCOUNT-ID, :HV-SYMBOL,
+                      (SELECT COALESCE(MAX(LOT_SEQ), 0) + 1
+                         FROM BRKG_POSITION_LOT
+                        WHERE PLAN_ID = :HV-PLAN-ID
+                          AND ACCOUNT_ID = :HV-ACCOUNT-ID
+                          AND SYMBOL = :HV-SYMBOL),
+                      :HV-QUANTITY, :HV-PRICE, :HV-EXEC-DATE)
+           END-EXEC
+           PERFORM CHECK-SQL.
+
+       CONSUME-LOTS.
+           MOVE HV-QUANTITY TO WS-REMAINING-QTY
+           SET LOT-FOUND TO TRUE
+           PERFORM OPEN-LOT-CURSOR
+           PERFORM CONSUME-ONE-LOT
+              UNTIL WS-REMAINING-QTY = 0 OR LOT-NOT-FOUND
+           PERFORM CLOSE-LOT-CURSOR
+           IF WS-REMAINING-QTY > 0
+              PERFORM WRITE-LOT-SHORTFALL-ROW
+           END-IF.
+
+       OPEN-LOT-CURSOR.
+           IF COST-METHOD-FIFO
+              EXEC SQL OPEN LOT-CURSOR-FIFO END-EXEC
+           ELSE
+              EXEC SQL OPEN LOT-CURSOR-LIFO END-EXEC
+           END-IF
+           PERFORM CHECK-SQL.
+
+       CLOSE-LOT-CURSOR.
+           IF COST-METHOD-FIFO
+              EXEC SQL CLOSE LOT-CURSOR-FIFO END-EXEC
+           ELSE
+              EXEC SQL CLOSE LOT-CURSOR-LIFO END-EXEC
+           END-IF
+           PERFORM CHECK-SQL.
+
+       CONSUME-ONE-LOT.
+           IF COST-METHOD-FIFO
+              EXEC SQL
+                 FETCH LOT-CURSOR-FIFO
+                   INTO :HV-LOT-SEQ, :HV-LOT-OPEN-QTY,
+                        :HV-LOT-OPEN-PRICE, :HV-LOT-ACQUIRE-DATE
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 FETCH LOT-CURSOR-LIFO
+                   INTO :HV-LOT-SEQ, :HV-LOT-OPEN-QTY,
+                        :HV-LOT-OPEN-PRICE, :HV-LOT-ACQUIRE-DATE
+              END-EXEC
+           END-IF
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM CLOSE-LOT-QUANTITY
+              WHEN 100
+                 SET LOT-NOT-FOUND TO TRUE
+              WHEN OTHER
+                 PERFORM SQL-ERROR
+           END-EVALUATE.
+
+       CLOSE-LOT-QUANTITY.
+           IF HV-LOT-OPEN-QTY <= WS-REMAINING-QTY
+              MOVE HV-LOT-OPEN-QTY TO HV-CLOSE-QTY
+           ELSE
+              MOVE WS-REMAINING-QTY TO HV-CLOSE-QTY
+           END-IF
+           SUBTRACT HV-CLOSE-QTY FROM WS-REMAINING-QTY
+           COMPUTE HV-GAIN-AMT =
+                   (HV-PRICE - HV-LOT-OPEN-PRICE) * HV-CLOSE-QTY
+           PERFORM CLASSIFY-HOLDING-PERIOD
+           PERFORM WRITE-LOT-GAIN
+           PERFORM UPDATE-OR-CLOSE-LOT
+           ADD 1 TO WS-LOTS-CLOSED-COUNT.
+
+       CLASSIFY-HOLDING-PERIOD.
+           COMPUTE WS-ACQUIRE-INT =
+                   FUNCTION INTEGER-OF-DATE(HV-LOT-ACQUIRE-DATE)
+           COMPUTE WS-CLOSE-INT =
+                   FUNCTION INTEGER-OF-DATE(HV-EXEC-DATE)
+           COMPUTE WS-HOLD-DAYS = WS-CLOSE-INT - WS-ACQUIRE-INT
+           IF WS-HOLD-DAYS > 365
+              SET GAIN-LONG-TERM TO TRUE
+           ELSE
+              SET GAIN-SHORT-TERM TO TRUE
+           END-IF
+           MOVE WS-HOLD-DAYS TO HV-HOLD-DAYS
+           MOVE WS-GAIN-TERM TO HV-GAIN-TERM.
+
+       WRITE-LOT-GAIN.
+           MOVE 'INSERT LOT GAIN' TO WS-SQL-CONTEXT
+           EXEC SQL
+              INSERT INTO BRKG_LOT_GAIN
+                     (PLAN_ID, ACCOUNT_ID, SYMBOL, TRADE_ID, LOT_SEQ,
+                      CLOSE_QTY, OPEN_PRICE, CLOSE_PRICE, ACQUIRE_DATE,
+                      CLOSE_DATE, HOLD_DAYS, GAIN_TERM, GAIN_AMT)
+              VALUES (:HV-PLAN-ID, :HV-ACCOUNT-ID, :HV-SYMBOL,
+                      :HV-TRADE-ID, :HV-LOT-SEQ, :HV-CLOSE-QTY,
+                      :HV-LOT-OPEN-PRICE, :HV-PRICE,
+                      :HV-LOT-ACQUIRE-DATE, :HV-EXEC-DATE,
+                      :HV-HOLD-DAYS, :HV-GAIN-TERM, :HV-GAIN-AMT)
+           END-EXEC
+           PERFORM CHECK-SQL.
+
+       UPDATE-OR-CLOSE-LOT.
+           IF HV-CLOSE-QTY = HV-LOT-OPEN-QTY
+              MOVE 'DELETE LOT' TO WS-SQL-CONTEXT
+              EXEC SQL
+                 DELETE FROM BRKG_POSITION_LOT
+                  WHERE PLAN_ID = :HV-PLAN-ID
+                    AND ACCOUNT_ID = :HV-ACCOUNT-ID
+                    AND SYMBOL = :HV-SYMBOL
+                    AND LOT_SEQ = :HV-LOT-SEQ
+              END-EXEC
+           ELSE
+              COMPUTE HV-LOT-OPEN-QTY = HV-LOT-OPEN-QTY - HV-CLOSE-QTY
+              MOVE 'UPDATE LOT' TO WS-SQL-CONTEXT
+              EXEC SQL
+                 UPDATE BRKG_POSITION_LOT
+                    SET OPEN_QTY = :HV-LOT-OPEN-QTY
+                  WHERE PLAN_ID = :HV-PLAN-ID
+                    AND ACCOUNT_ID = :HV-ACCOUNT-ID
+                    AND SYMBOL = :HV-SYMBOL
+                    AND LOT_SEQ = :HV-LOT-SEQ
+              END-EXEC
+           END-IF
+           PERFORM CHECK-SQL.
+
+       WRITE-SUSPENSE-ROW.
+           SET TRADE-SUSPENDED TO TRUE
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE HV-PLAN-ID     TO SUSPENSE-PLAN-ID
+           MOVE HV-TRADE-ID    TO SUSPENSE-TRADE-ID
+           MOVE HV-ACCOUNT-ID  TO SUSPENSE-ACCOUNT-ID
+           MOVE HV-SYMBOL      TO SUSPENSE-SYMBOL
+           MOVE HV-QUANTITY    TO SUSPENSE-QUANTITY
+           MOVE HV-POS-QTY     TO SUSPENSE-POS-QTY
+           MOVE ZERO           TO SUSPENSE-SOLD-QTY
+           MOVE 'SELL EXCEEDS HELD POSITION' TO SUSPENSE-REASON
+           WRITE SUSPENSE-REC
+           DISPLAY 'BRKRG010 SUSPENSE - TRADE-ID ' HV-TRADE-ID
+                   ' SELL QTY ' HV-QUANTITY ' EXCEEDS POSITION '
+                   HV-POS-QTY.
+
+       WRITE-LOT-SHORTFALL-ROW.
+           ADD 1 TO WS-LOT-SHORTFALL-COUNT
+           MOVE HV-PLAN-ID     TO SUSPENSE-PLAN-ID
+           MOVE HV-TRADE-ID    TO SUSPENSE-TRADE-ID
+           MOVE HV-ACCOUNT-ID  TO SUSPENSE-ACCOUNT-ID
+           MOVE HV-SYMBOL      TO SUSPENSE-SYMBOL
+           MOVE WS-REMAINING-QTY TO SUSPENSE-QUANTITY
+           MOVE HV-POS-QTY     TO SUSPENSE-POS-QTY
+           MOVE HV-QUANTITY    TO SUSPENSE-SOLD-QTY
+           MOVE 'SELL EXCEEDS OPEN LOT QUANTITY' TO SUSPENSE-REASON
+           WRITE SUSPENSE-REC
+           DISPLAY 'BRKRG010 LOT SHORTFALL - TRADE-ID ' HV-TRADE-ID
+                   ' UNMATCHED QTY ' WS-REMAINING-QTY
+                   ' OF SOLD QTY ' HV-QUANTITY.
+
        UPSERT-POSITION.
            IF PROGRAM-FAILED
               EXIT PARAGRAPH
@@ -179,7 +628,8 @@
                  MOVE 'DELETE POSITION' TO WS-SQL-CONTEXT
                  EXEC SQL
                     DELETE FROM BRKG_POSITION
-                     WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+                     WHERE PLAN_ID = :HV-PLAN-ID
+                       AND ACCOUNT_ID = :HV-ACCOUNT-ID
                        AND SYMBOL = :HV-SYMBOL
                  END-EXEC
                  PERFORM CHECK-SQL
@@ -189,7 +639,8 @@
                     UPDATE BRKG_POSITION
                        SET POSITION_QTY = :HV-NEW-QTY,
                            AVG_COST = :HV-NEW-AVG
-                     WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+                     WHERE PLAN_ID = :HV-PLAN-ID
+                       AND ACCOUNT_ID = :HV-ACCOUNT-ID
                        AND SYMBOL = :HV-SYMBOL
                  END-EXEC
                  PERFORM CHECK-SQL
@@ -198,8 +649,10 @@
               MOVE 'INSERT POSITION' TO WS-SQL-CONTEXT
               EXEC SQL
                  INSERT INTO BRKG_POSITION
-                        (ACCOUNT_ID, SYMBOL, POSITION_QTY, AVG_COST)
-                 VALUES (:HV-ACCOUNT-ID, :HV-SYMBOL, :HV-NEW-QTY, :HV-NEW-AVG)
+                        (PLAN_ID, ACCOUNT_ID, SYMBOL, POSITION_QTY,
+                         AVG_COST)
+                 VALUES (:HV-PLAN-ID, :HV-ACCOUNT-ID, :HV-SYMBOL,
+                         :HV-NEW-QTY, :HV-NEW-AVG)
               END-EXEC
               PERFORM CHECK-SQL
            END-IF.
@@ -208,14 +661,17 @@
            MOVE 'INSERT AUDIT' TO WS-SQL-CONTEXT
            EXEC SQL
               INSERT INTO BRKG_TRADE_AUD
-                     (AUDIT_ID, TRADE_ID, ACCOUNT_ID, SYMBOL,
-                      SIDE, QUANTITY, PRICE, EXEC_DATE, NEW_QTY, NEW_AVG)
-              VALUES (:HV-AUDIT-ID, :HV-TRADE-ID, :HV-ACCOUNT-ID, :HV-SYMBOL,
-                      :HV-TRADE-SIDE, :HV-QUANTITY, :HV-PRICE,
-                      :HV-EXEC-DATE, :HV-NEW-QTY, :HV-NEW-AVG)
+                     (PLAN_ID, AUDIT_ID, TRADE_ID, ACCOUNT_ID, SYMBOL,
+                      SIDE, QUANTITY, PRICE, EXEC_DATE, NEW_QTY,
+                      NEW_AVG)
+              VALUES (:HV-PLAN-ID, :HV-AUDIT-ID, :HV-TRADE-ID,
+                      :HV-ACCOUNT-ID, :HV-SYMBOL, :HV-TRADE-SIDE,
+                      :HV-QUANTITY, :HV-PRICE, :HV-EXEC-DATE,
+                      :HV-NEW-QTY, :HV-NEW-AVG)
            END-EXEC
            PERFORM CHECK-SQL
-           ADD 1 TO WS-TRADE-COUNT.
+           ADD 1 TO WS-TRADE-COUNT
+           ADD 1 TO WS-AUDIT-ROW-COUNT.
 
        MANAGE-COMMIT.
            IF WS-TRADE-COUNT >= WS-COMMIT-THRESHOLD
@@ -223,9 +679,25 @@
               EXEC SQL COMMIT END-EXEC
               PERFORM CHECK-SQL
               MOVE ZERO TO WS-TRADE-COUNT
+              ADD 1 TO WS-COMMIT-CYCLE-COUNT
+              PERFORM WRITE-CHECKPOINT
               DISPLAY 'BRKRG010 COMMIT AFTER 100 TRADES'
            END-IF.
 
+       WRITE-CHECKPOINT.
+           INITIALIZE CHKPT-RECORD
+           MOVE WS-CKPT-PENDING-READ-COUNT TO CHKPT-READ-COUNT
+           MOVE WS-CKPT-PENDING-TRADE-ID   TO CHKPT-LAST-TRADE-ID
+           OPEN OUTPUT CHKPT-FILE
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           INITIALIZE CHKPT-RECORD
+           OPEN OUTPUT CHKPT-FILE
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
        CHECK-SQL.
            IF SQLCODE < 0
               PERFORM SQL-ERROR
@@ -241,13 +713,65 @@
            MOVE 'Y' TO WS-ABORT-FLAG
            MOVE 'Y' TO WS-END-OF-TRADES.
 
+       TABLE-ERROR.
+           DISPLAY 'BRKRG010 TABLE ERROR IN ' WS-SQL-CONTEXT
+           EXEC SQL ROLLBACK END-EXEC
+           MOVE 'Y' TO WS-ABORT-FLAG
+           MOVE 'Y' TO WS-END-OF-TRADES.
+
        WRAP-UP.
            IF PROGRAM-FAILED
               DISPLAY 'BRKRG010 ABENDED - CHECK JOBLOG'
+              MOVE 12 TO RETURN-CODE
            ELSE
+              MOVE 0 TO RETURN-CODE
               MOVE 'FINAL COMMIT' TO WS-SQL-CONTEXT
               EXEC SQL COMMIT END-EXEC
               PERFORM CHECK-SQL
+              IF WS-TRADE-COUNT > 0
+                 ADD 1 TO WS-COMMIT-CYCLE-COUNT
+              END-IF
+              PERFORM CLEAR-CHECKPOINT
               DISPLAY 'BRKRG010 NORMAL END'
            END-IF
-           CLOSE TRADE-INPUT.
+           PERFORM WRITE-CONTROL-REPORT
+           CLOSE TRADE-INPUT
+           CLOSE SUSPENSE-FILE
+           GOBACK.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CTLRPT-FILE
+           MOVE 'BRKRG010 CONTROL REPORT'       TO CTLRPT-LABEL
+           MOVE ZERO                            TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'TOTAL TRADES READ'             TO CTLRPT-LABEL
+           MOVE WS-TOTAL-READ-COUNT             TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'BUY TRADES'                    TO CTLRPT-LABEL
+           MOVE WS-BUY-COUNT                    TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'SELL TRADES'                   TO CTLRPT-LABEL
+           MOVE WS-SELL-COUNT                   TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'COMMIT CYCLES'                 TO CTLRPT-LABEL
+           MOVE WS-COMMIT-CYCLE-COUNT           TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'DISTINCT SYMBOLS TOUCHED'      TO CTLRPT-LABEL
+           MOVE WS-SYMBOL-COUNT                 TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'AUDIT ROWS INSERTED'           TO CTLRPT-LABEL
+           MOVE WS-AUDIT-ROW-COUNT              TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'TRADES ROUTED TO SUSPENSE'      TO CTLRPT-LABEL
+           MOVE WS-SUSPENSE-COUNT               TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'TRADES OUTSIDE PARTITION RANGE' TO CTLRPT-LABEL
+           MOVE WS-SKIPPED-RANGE-COUNT          TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'COST-BASIS LOTS CLOSED'         TO CTLRPT-LABEL
+           MOVE WS-LOTS-CLOSED-COUNT            TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           MOVE 'SELLS WITH LOT SHORTFALL'       TO CTLRPT-LABEL
+           MOVE WS-LOT-SHORTFALL-COUNT          TO CTLRPT-VALUE
+           WRITE CTLRPT-REC
+           CLOSE CTLRPT-FILE.
