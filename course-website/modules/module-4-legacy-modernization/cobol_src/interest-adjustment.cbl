@@ -1,19 +1,105 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTEREST-ADJUST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'data/ACCOUNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ADJUSTMENT-OUT ASSIGN TO 'data/ADJUST.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-REC.
+           05  ACCT-REC-ACCOUNT-ID     PIC X(12).
+           05  ACCT-REC-BEGIN-BAL      PIC S9(9)V99.
+           05  ACCT-REC-END-BAL        PIC S9(9)V99.
+
+       FD  ADJUSTMENT-OUT.
+       01  ADJUSTMENT-OUT-REC.
+           05  ADJ-OUT-ACCOUNT-ID      PIC X(12).
+           05  ADJ-OUT-AMOUNT          PIC S9(9)V99.
+           05  ADJ-OUT-EFFECTIVE-DATE  PIC 9(08).
+           05  ADJ-OUT-BATCH-ID        PIC X(09).
+
        WORKING-STORAGE SECTION.
-       01  WS-ACCOUNT-ID     PIC X(12).
-       01  WS-BEGIN-BAL      PIC S9(9)V99.
-       01  WS-END-BAL        PIC S9(9)V99.
-       01  WS-RATE           PIC S9V999.
-       01  WS-ADJUST-AMT     PIC S9(9)V99.
+       01  EOF-SW             PIC X VALUE 'N'.
+           88  NO-MORE-RECORDS        VALUE 'Y'.
+       01  WS-ACCOUNT-ID      PIC X(12).
+       01  WS-BEGIN-BAL       PIC S9(9)V99.
+       01  WS-END-BAL         PIC S9(9)V99.
+       01  WS-RATE            PIC 9V999.
+       01  WS-ADJUST-AMT      PIC S9(9)V99.
+       01  WS-BATCH-ID        PIC X(09).
+       01  WS-EFFECTIVE-DATE  PIC 9(08).
+
+       01  RATE-TIER-DATA.
+           05  FILLER              PIC X(26)
+               VALUE '00000000000000000999990005'.
+           05  FILLER              PIC X(26)
+               VALUE '00000100000000009999990010'.
+           05  FILLER              PIC X(26)
+               VALUE '00001000000000099999990015'.
+           05  FILLER              PIC X(26)
+               VALUE '00010000000999999999990020'.
+       01  RATE-TIER-TABLE REDEFINES RATE-TIER-DATA.
+           05  RATE-TIER-ENTRY OCCURS 4 TIMES INDEXED BY RATE-IDX.
+               10  RATE-TIER-LOW    PIC 9(09)V99.
+               10  RATE-TIER-HIGH   PIC 9(09)V99.
+               10  RATE-TIER-RATE   PIC 9V999.
+
        PROCEDURE DIVISION.
+       MAIN-LOOP.
+           PERFORM SET-RUN-STAMP
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ADJUSTMENT-OUT
            PERFORM UNTIL NO-MORE-RECORDS
-              READ ACCOUNT-FILE
-                 AT END SET NO-MORE-RECORDS TO TRUE
-              END-READ
-              COMPUTE WS-ADJUST-AMT = (WS-END-BAL - WS-BEGIN-BAL)
-                                     * WS-RATE
-              PERFORM WRITE-ADJUSTMENT
+               READ ACCOUNT-FILE
+                   AT END
+                       SET NO-MORE-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ACCOUNT
+               END-READ
            END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ADJUSTMENT-OUT
            STOP RUN.
+
+       SET-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-EFFECTIVE-DATE
+           STRING 'B' FUNCTION CURRENT-DATE (5:4) FUNCTION CURRENT-DATE (9:4)
+               DELIMITED BY SIZE INTO WS-BATCH-ID
+           END-STRING.
+
+       PROCESS-ACCOUNT.
+           MOVE ACCT-REC-ACCOUNT-ID TO WS-ACCOUNT-ID
+           MOVE ACCT-REC-BEGIN-BAL  TO WS-BEGIN-BAL
+           MOVE ACCT-REC-END-BAL    TO WS-END-BAL
+           PERFORM LOOKUP-RATE-TIER
+           COMPUTE WS-ADJUST-AMT = (WS-END-BAL - WS-BEGIN-BAL)
+                                  * WS-RATE
+           PERFORM WRITE-ADJUSTMENT.
+
+      * TIER IS SELECTED BY WS-END-BAL ONLY - THE SCHEDULE PRICES THE
+      * BALANCE GOING FORWARD, NOT THE BALANCE BEING LEFT BEHIND. THE
+      * ADJUSTMENT ITSELF STILL RUNS AGAINST THE FULL WS-BEGIN-BAL TO
+      * WS-END-BAL DELTA IN PROCESS-ACCOUNT, SO WS-BEGIN-BAL DRIVES
+      * THE AMOUNT EVEN THOUGH IT DOES NOT DRIVE THE TIER.
+       LOOKUP-RATE-TIER.
+           SET RATE-IDX TO 1
+           SEARCH RATE-TIER-ENTRY
+              AT END
+                 SET RATE-IDX TO 4
+              WHEN WS-END-BAL NOT > RATE-TIER-HIGH (RATE-IDX)
+                 CONTINUE
+           END-SEARCH
+           MOVE RATE-TIER-RATE (RATE-IDX) TO WS-RATE.
+
+       WRITE-ADJUSTMENT.
+           MOVE WS-ACCOUNT-ID      TO ADJ-OUT-ACCOUNT-ID
+           MOVE WS-ADJUST-AMT      TO ADJ-OUT-AMOUNT
+           MOVE WS-EFFECTIVE-DATE  TO ADJ-OUT-EFFECTIVE-DATE
+           MOVE WS-BATCH-ID        TO ADJ-OUT-BATCH-ID
+           WRITE ADJUSTMENT-OUT-REC.
