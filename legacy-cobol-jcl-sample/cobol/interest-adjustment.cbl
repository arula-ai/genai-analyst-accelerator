@@ -6,6 +6,12 @@
        FILE-CONTROL.
            SELECT TRLOG-FILE ASSIGN TO 'data/TRLOG.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRADJ-OUT ASSIGN TO 'data/TRADJ.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRADJ-EXC ASSIGN TO 'data/TRADJ.EXC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRADJ-REJ ASSIGN TO 'data/TRADJ.REJ'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,26 +19,141 @@
        01  TRLOG-REC.
            COPY TRMAP.
 
+       FD  TRADJ-OUT.
+       01  TRADJ-OUT-REC.
+           05  TRADJ-OUT-TID        PIC X(16).
+           05  TRADJ-OUT-BUID       PIC X(08).
+           05  TRADJ-OUT-ASCD       PIC X(06).
+           05  TRADJ-OUT-SDR        PIC X(01).
+           05  TRADJ-OUT-QTY        PIC S9(07).
+           05  TRADJ-OUT-PXO        PIC S9(06)V999.
+           05  TRADJ-OUT-PXC        PIC S9(06)V999.
+           05  TRADJ-OUT-DELTA      PIC S9(11)V999.
+           05  TRADJ-OUT-RSK        PIC X(02).
+
+       FD  TRADJ-EXC.
+       01  TRADJ-EXC-REC.
+           05  TRADJ-EXC-TID        PIC X(16).
+           05  TRADJ-EXC-BUID       PIC X(08).
+           05  TRADJ-EXC-RSK        PIC X(02).
+           05  TRADJ-EXC-DELTA      PIC -Z(7)9.999.
+           05  TRADJ-EXC-LIMIT      PIC Z(7)9.999.
+
+       FD  TRADJ-REJ.
+       01  TRADJ-REJ-REC.
+           05  TRADJ-REJ-TID        PIC X(16).
+           05  TRADJ-REJ-BUID       PIC X(08).
+           05  TRADJ-REJ-ASCD       PIC X(06).
+           05  TRADJ-REJ-REASON     PIC X(20).
+           05  TRADJ-REJ-QTY        PIC X(07).
+           05  TRADJ-REJ-PXO        PIC X(09).
+           05  TRADJ-REJ-PXC        PIC X(09).
+
        WORKING-STORAGE SECTION.
        01  EOF-SW         PIC X VALUE 'N'.
            88  EOF                 VALUE 'Y'.
+       01  WS-VALID-SW    PIC X VALUE 'Y'.
+           88  TRADE-VALID         VALUE 'Y'.
+           88  TRADE-INVALID       VALUE 'N'.
+       01  WS-REJECT-REASON PIC X(20) VALUE SPACES.
        01  DELTA-VALUE    PIC S9(11)V999 VALUE 0.
+       01  ABS-DELTA      PIC 9(11)V999  VALUE 0.
        01  PXO-DISP       PIC -Z(5)9.999.
        01  PXC-DISP       PIC -Z(5)9.999.
        01  DELTA-DISP     PIC -Z(7)9.999.
 
+       01  RSK-LIMIT-DATA.
+           05  FILLER              PIC X(12) VALUE 'HI0100000000'.
+           05  FILLER              PIC X(12) VALUE 'MD0025000000'.
+           05  FILLER              PIC X(12) VALUE 'LO0005000000'.
+           05  FILLER              PIC X(12) VALUE '**0010000000'.
+       01  RSK-LIMIT-TABLE REDEFINES RSK-LIMIT-DATA.
+           05  RSK-LIMIT-ENTRY OCCURS 4 TIMES INDEXED BY RSK-IDX.
+               10  RSK-LIMIT-CODE  PIC X(02).
+               10  RSK-LIMIT-AMT   PIC 9(10).
+
+       01  BUID-TOTAL-COUNT   PIC S9(04) COMP VALUE 0.
+       01  BUID-TOTAL-MAX     PIC S9(04) COMP VALUE 200.
+       01  BUID-TOTALS.
+           05  BUID-TOTAL-ENTRY OCCURS 200 TIMES INDEXED BY BUID-IDX.
+               10  BUID-TOTAL-CODE PIC X(08).
+               10  BUID-TOTAL-AMT  PIC S9(11)V999.
+       01  GRAND-TOTAL        PIC S9(11)V999 VALUE 0.
+       01  GRAND-TOTAL-DISP   PIC -Z(9)9.999.
+       01  BUID-TOTAL-DISP    PIC -Z(9)9.999.
+       01  RECORD-COUNT       PIC S9(09) COMP VALUE 0.
+       01  REJECT-COUNT       PIC S9(09) COMP VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOOP.
+           OPEN OUTPUT TRADJ-OUT
+           OPEN OUTPUT TRADJ-EXC
+           OPEN OUTPUT TRADJ-REJ
            PERFORM UNTIL EOF
                READ TRLOG-FILE
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
-                       PERFORM PROCESS-TRADE
+                       PERFORM VALIDATE-TRADE
+                       IF TRADE-VALID
+                           PERFORM PROCESS-TRADE
+                       ELSE
+                           PERFORM WRITE-TRADJ-REJ
+                       END-IF
                END-READ
            END-PERFORM
+           CLOSE TRADJ-OUT
+           CLOSE TRADJ-EXC
+           CLOSE TRADJ-REJ
+           PERFORM PRINT-CONTROL-TOTALS
+           PERFORM SET-RETURN-CODE
            STOP RUN.
 
+       SET-RETURN-CODE.
+           IF REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       VALIDATE-TRADE.
+           SET TRADE-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF QTY IS NOT NUMERIC
+               SET TRADE-INVALID TO TRUE
+               MOVE 'QTY NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF QTY NOT > 0
+                   SET TRADE-INVALID TO TRUE
+                   MOVE 'QTY NOT POSITIVE' TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF TRADE-VALID
+               IF PXO IS NOT NUMERIC
+                   SET TRADE-INVALID TO TRUE
+                   MOVE 'PXO NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF TRADE-VALID
+               IF PXC IS NOT NUMERIC
+                   SET TRADE-INVALID TO TRUE
+                   MOVE 'PXC NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       WRITE-TRADJ-REJ.
+           ADD 1 TO REJECT-COUNT
+           MOVE TID             TO TRADJ-REJ-TID
+           MOVE BUID            TO TRADJ-REJ-BUID
+           MOVE ASCD            TO TRADJ-REJ-ASCD
+           MOVE WS-REJECT-REASON TO TRADJ-REJ-REASON
+           MOVE QTY             TO TRADJ-REJ-QTY
+           MOVE PXO             TO TRADJ-REJ-PXO
+           MOVE PXC             TO TRADJ-REJ-PXC
+           WRITE TRADJ-REJ-REC
+           DISPLAY 'TRADE-ADJUST REJECT TID=' TID
+                   ' REASON=' WS-REJECT-REASON.
+
        PROCESS-TRADE.
            COMPUTE DELTA-VALUE = (PXC - PXO) * QTY
            MOVE PXO TO PXO-DISP
@@ -41,4 +162,82 @@
            DISPLAY 'TID=' TID ' BUID=' BUID ' ASCD=' ASCD
                    ' SDR=' SDR ' QTY=' QTY
                    ' PXO=' PXO-DISP ' PXC=' PXC-DISP
-                   ' DELTA=' DELTA-DISP ' RSK=' RSK.
+                   ' DELTA=' DELTA-DISP ' RSK=' RSK
+           PERFORM WRITE-TRADJ-OUT
+           PERFORM CHECK-RSK-EXCEPTION
+           PERFORM ACCUM-CONTROL-TOTALS.
+
+       ACCUM-CONTROL-TOTALS.
+           ADD 1 TO RECORD-COUNT
+           ADD DELTA-VALUE TO GRAND-TOTAL
+           SET BUID-IDX TO 1
+           SEARCH BUID-TOTAL-ENTRY
+               AT END
+                   IF BUID-TOTAL-COUNT >= BUID-TOTAL-MAX
+                       DISPLAY 'TRADE-ADJUST BUID TOTAL TABLE FULL AT '
+                               BUID-TOTAL-COUNT ' ENTRIES - ABORTING'
+                       CLOSE TRADJ-OUT TRADJ-EXC TRADJ-REJ
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO BUID-TOTAL-COUNT
+                   SET BUID-IDX TO BUID-TOTAL-COUNT
+                   MOVE BUID        TO BUID-TOTAL-CODE (BUID-IDX)
+                   MOVE DELTA-VALUE TO BUID-TOTAL-AMT (BUID-IDX)
+               WHEN BUID-TOTAL-CODE (BUID-IDX) = BUID
+                   ADD DELTA-VALUE TO BUID-TOTAL-AMT (BUID-IDX)
+           END-SEARCH.
+
+       CHECK-RSK-EXCEPTION.
+           IF DELTA-VALUE < 0
+               COMPUTE ABS-DELTA = DELTA-VALUE * -1
+           ELSE
+               MOVE DELTA-VALUE TO ABS-DELTA
+           END-IF
+           SET RSK-IDX TO 1
+           SEARCH RSK-LIMIT-ENTRY
+               AT END
+                   SET RSK-IDX TO 4
+               WHEN RSK-LIMIT-CODE (RSK-IDX) = RSK
+                   CONTINUE
+           END-SEARCH
+           IF ABS-DELTA > RSK-LIMIT-AMT (RSK-IDX)
+               PERFORM WRITE-TRADJ-EXC
+           END-IF.
+
+       WRITE-TRADJ-EXC.
+           MOVE TID                        TO TRADJ-EXC-TID
+           MOVE BUID                       TO TRADJ-EXC-BUID
+           MOVE RSK                        TO TRADJ-EXC-RSK
+           MOVE DELTA-VALUE                TO TRADJ-EXC-DELTA
+           MOVE RSK-LIMIT-AMT (RSK-IDX)     TO TRADJ-EXC-LIMIT
+           WRITE TRADJ-EXC-REC.
+
+       WRITE-TRADJ-OUT.
+           MOVE TID         TO TRADJ-OUT-TID
+           MOVE BUID        TO TRADJ-OUT-BUID
+           MOVE ASCD        TO TRADJ-OUT-ASCD
+           MOVE SDR         TO TRADJ-OUT-SDR
+           MOVE QTY         TO TRADJ-OUT-QTY
+           MOVE PXO         TO TRADJ-OUT-PXO
+           MOVE PXC         TO TRADJ-OUT-PXC
+           MOVE DELTA-VALUE TO TRADJ-OUT-DELTA
+           MOVE RSK         TO TRADJ-OUT-RSK
+           WRITE TRADJ-OUT-REC.
+
+       PRINT-CONTROL-TOTALS.
+           DISPLAY '========================================'
+           DISPLAY 'TRADE-ADJUST CONTROL TOTALS'
+           DISPLAY '========================================'
+           PERFORM VARYING BUID-IDX FROM 1 BY 1
+                   UNTIL BUID-IDX > BUID-TOTAL-COUNT
+               MOVE BUID-TOTAL-AMT (BUID-IDX) TO BUID-TOTAL-DISP
+               DISPLAY 'BUID=' BUID-TOTAL-CODE (BUID-IDX)
+                       ' SUBTOTAL=' BUID-TOTAL-DISP
+           END-PERFORM
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-DISP
+           DISPLAY '----------------------------------------'
+           DISPLAY 'RECORD COUNT  = ' RECORD-COUNT
+           DISPLAY 'REJECT COUNT  = ' REJECT-COUNT
+           DISPLAY 'GRAND TOTAL   = ' GRAND-TOTAL-DISP
+           DISPLAY '========================================'.
