@@ -0,0 +1,100 @@
+//BRKNITE  JOB (ACCTNO),'BRKRG NIGHTLY BATCH',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* BRKNITE - NIGHTLY BROKERAGE BATCH CHAIN
+//*
+//* STEP010  BRKRG010      POSITION UPDATE / TRADE AUDIT (DB2)
+//* STEP020  TRADE-ADJUST  TRADE DELTA / RSK EXCEPTION REPORTING
+//* STEP030  INTEREST-ADJUST  TIERED INTEREST ADJUSTMENT / GL POSTING
+//*
+//* STEP020 AND STEP030 RUN ONLY WHEN THE PRIOR STEP COMES BACK
+//* CLEAN. BRKRG010 AND THE DAILY RECONCILIATION PROGRAM (BRKRG020)
+//* SIGNAL A BAD RUN THROUGH WS-ABORT-FLAG/RETURN-CODE=12; IF STEP010
+//* ABENDS THE WHOLE CHAIN IS BYPASSED SO TRADE-ADJUST AND
+//* INTEREST-ADJUST NEVER RUN AGAINST A HALF-UPDATED POSITION SET.
+//* A NONZERO TRADE-ADJUST REJECT COUNT (RETURN-CODE=4) DOES NOT
+//* STOP THE CHAIN BY ITSELF, ONLY AN OUTRIGHT STEP FAILURE DOES.
+//*
+//* THIS IS THE SINGLE-STREAM, FULL-RANGE FORM OF STEP010 (PARTITION
+//* MEMBER FULL COVERS LOW-VALUES TO HIGH-VALUES), SO ITS CHECKPOINT
+//* DSN IS QUALIFIED .FULL TO KEEP IT DISTINCT FROM THE PER-PARTITION
+//* CHECKPOINT DATASETS USED WHEN SPLITTING THE RUN - SEE BRKPART.JCL,
+//* WHICH SUBMITS SEVERAL BRKRG010 INSTANCES CONCURRENTLY AGAINST
+//* NON-OVERLAPPING SYMBOL RANGES, EACH WITH ITS OWN PARTITION-PARM,
+//* CHKPT-FILE AND SUSPENSE-OUT DATASETS SO ONE INSTANCE'S RESTART
+//* POINT CANNOT CLOBBER ANOTHER'S. TRADE-ADJUST AND INTEREST-ADJUST
+//* ARE NOT PARTITIONED - THEY RUN ONCE HERE AGAINST THE COMBINED
+//* TRLOG-FILE/ACCOUNT-FILE AFTER ALL BRKRG010 INSTANCES HAVE UPDATED
+//* BRKG_POSITION, REGARDLESS OF HOW MANY INSTANCES STEP010 RAN AS.
+//*
+//* TRADE-ADJUST AND INTEREST-ADJUST STILL OPEN THEIR FILES BY A
+//* LITERAL HFS PATH UNDER THE STEP'S WORKING DIRECTORY (SEE
+//* cobol_src/interest-adjustment.cbl AND
+//* legacy-cobol-jcl-sample/cobol/interest-adjustment.cbl) RATHER
+//* THAN A SYMBOLIC ASSIGN-TO-DDNAME, SO THEIR DD STATEMENTS BELOW
+//* USE PATH= TO DOCUMENT THE EXPECTED HFS DATASETS FOR THE RUNBOOK;
+//* THE PROGRAMS RESOLVE THE SAME RELATIVE PATHS REGARDLESS OF WHAT
+//* IS CODED HERE.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=BRKRG010
+//STEPLIB    DD DISP=SHR,DSN=PROD.BRKRG.LOADLIB
+//TRADES-IN  DD DISP=SHR,DSN=PROD.BRKRG.TRADES.INPUT
+//CHKPT-FILE DD DISP=SHR,DSN=PROD.BRKRG.CHECKPOINT.FULL
+//SUSPENSE-OUT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.BRKRG.SUSPENSE.DAILY
+//PARTITION-PARM DD DISP=SHR,DSN=PROD.BRKRG.PARTITION.PARM(FULL)
+//CTLRPT-OUT DD SYSOUT=*
+//SYSOUT     DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//*
+//STEP020  EXEC PGM=TRADE-ADJUST
+//STEPLIB    DD DISP=SHR,DSN=PROD.BRKRG.LOADLIB
+//TRLOG-FILE DD PATH='data/TRLOG.DAT',PATHOPTS=(ORDONLY)
+//TRADJ-OUT  DD PATH='data/TRADJ.OUT',
+//         PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//         PATHDISP=(KEEP,DELETE)
+//TRADJ-EXC  DD PATH='data/TRADJ.EXC',
+//         PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//         PATHDISP=(KEEP,DELETE)
+//TRADJ-REJ  DD PATH='data/TRADJ.REJ',
+//         PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//         PATHDISP=(KEEP,DELETE)
+//SYSOUT     DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC <= 4) THEN
+//*
+//STEP030  EXEC PGM=INTEREST-ADJUST
+//STEPLIB        DD DISP=SHR,DSN=PROD.BRKRG.LOADLIB
+//ACCOUNT-FILE    DD PATH='data/ACCOUNT.DAT',PATHOPTS=(ORDONLY)
+//ADJUSTMENT-OUT  DD PATH='data/ADJUST.OUT',
+//         PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//         PATHDISP=(KEEP,DELETE)
+//SYSOUT          DD SYSOUT=*
+//*
+//         ELSE
+//FLAG020  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT2   DD SYSOUT=*
+//SYSUT1   DD *,DLM=$$
+BRKNITE: TRADE-ADJUST (STEP020) RETURNED A FAILING CODE ABOVE
+THE REJECT-WARNING THRESHOLD. INTEREST-ADJUST (STEP030) WAS
+BYPASSED. NOTIFY OPS TO REVIEW TRADJ.REJ BEFORE RERUNNING.
+$$
+//         ENDIF
+//*
+//         ELSE
+//FLAG010  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT2   DD SYSOUT=*
+//SYSUT1   DD *,DLM=$$
+BRKNITE: BRKRG010 (STEP010) ABENDED. TRADE-ADJUST (STEP020)
+AND INTEREST-ADJUST (STEP030) WERE BYPASSED. NOTIFY OPS TO
+REVIEW THE BRKRG010 JOBLOG AND CTLRPT-OUT BEFORE RERUNNING.
+$$
+//         ENDIF
+//*
