@@ -0,0 +1,60 @@
+//BRKPARTA JOB (ACCTNO),'BRKRG PARTITIONED RUN A',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* BRKPART - PARTITIONED STEP010 RUN, SYMBOL RANGE A (A-M)
+//*
+//* THIS MEMBER AND BRKPARTB BELOW ARE SEPARATE JOB DECKS, NOT STEPS
+//* OF ONE JOB - THAT IS WHAT LETS THEM RUN CONCURRENTLY ON DIFFERENT
+//* INITIATORS; JCL STEPS WITHIN A SINGLE JOB ALWAYS RUN ONE AT A
+//* TIME. SUBMIT BOTH FROM THE SCHEDULER IN PLACE OF BRKNITE'S
+//* STEP010 WHEN TRADE-INPUT VOLUME JUSTIFIES SPLITTING THE RUN; RUN
+//* BRKNITE'S STEP020/STEP030 AFTERWARD ONCE BOTH PARTITIONS HAVE
+//* ENDED CLEAN, SINCE THOSE TWO STEPS ARE NOT THEMSELVES PARTITIONED.
+//*
+//* EACH PARTITION HAS ITS OWN PARTITION-PARM MEMBER, ITS OWN
+//* CHKPT-FILE, AND ITS OWN SUSPENSE-OUT/CTLRPT-OUT DATASETS - A
+//* SHARED CHECKPOINT DATASET WOULD LET ONE PARTITION'S RESTART
+//* POINT OVERWRITE ANOTHER'S, WHICH WOULD MAKE RESTARTING A SINGLE
+//* PARTITION AFTER AN ABEND REPOSITION THE WRONG PARTITION'S
+//* TRADE-INPUT.
+//*
+//* TRADE-INPUT ITSELF IS STILL ONE PHYSICAL LINE SEQUENTIAL DATASET
+//* READ IN FULL BY EVERY PARTITION - CHECK-PARTITION-RANGE IN
+//* BRKRG010 ONLY SKIPS OUT-OF-RANGE RECORDS AFTER READING THEM, IT
+//* DOES NOT REDUCE THE I/O EACH INSTANCE DOES. SPLITTING THE PHYSICAL
+//* INPUT ITSELF (A SORT/EXTRACT STEP PER PARTITION AHEAD OF STEP010,
+//* OR AN INDEXED TRADE-INPUT KEYED BY SYMBOL) WOULD BE NEEDED BEFORE
+//* RUNNING PARTITIONS CONCURRENTLY ACTUALLY SHORTENS THE BATCH
+//* WINDOW; AS DELIVERED THIS SPLITS THE DB2 WORK AND THE RESTART
+//* GRANULARITY ACROSS PARTITIONS BUT NOT THE TRADE-INPUT READ COST.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=BRKRG010
+//STEPLIB    DD DISP=SHR,DSN=PROD.BRKRG.LOADLIB
+//TRADES-IN  DD DISP=SHR,DSN=PROD.BRKRG.TRADES.INPUT
+//CHKPT-FILE DD DISP=SHR,DSN=PROD.BRKRG.CHECKPOINT.PARTA
+//SUSPENSE-OUT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.BRKRG.SUSPENSE.PARTA
+//PARTITION-PARM DD DISP=SHR,DSN=PROD.BRKRG.PARTITION.PARM(PARTA)
+//CTLRPT-OUT DD SYSOUT=*
+//SYSOUT     DD SYSOUT=*
+//*
+//BRKPARTB JOB (ACCTNO),'BRKRG PARTITIONED RUN B',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* BRKPART - PARTITIONED STEP010 RUN, SYMBOL RANGE B (N-Z)
+//* SEE BRKPARTA ABOVE FOR THE FULL RATIONALE; SUBMIT ALONGSIDE IT.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=BRKRG010
+//STEPLIB    DD DISP=SHR,DSN=PROD.BRKRG.LOADLIB
+//TRADES-IN  DD DISP=SHR,DSN=PROD.BRKRG.TRADES.INPUT
+//CHKPT-FILE DD DISP=SHR,DSN=PROD.BRKRG.CHECKPOINT.PARTB
+//SUSPENSE-OUT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.BRKRG.SUSPENSE.PARTB
+//PARTITION-PARM DD DISP=SHR,DSN=PROD.BRKRG.PARTITION.PARM(PARTB)
+//CTLRPT-OUT DD SYSOUT=*
+//SYSOUT     DD SYSOUT=*
+//*
