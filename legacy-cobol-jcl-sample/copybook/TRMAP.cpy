@@ -0,0 +1,13 @@
+      *================================================================
+      * TRMAP - TRADE LOG RECORD LAYOUT FOR TRLOG-FILE
+      *         USED BY TRADE-ADJUST (INTEREST-ADJUSTMENT.CBL)
+      *================================================================
+           05  TID                     PIC X(16).
+           05  BUID                    PIC X(08).
+           05  ASCD                    PIC X(06).
+           05  SDR                     PIC X(01).
+           05  QTY                     PIC S9(07).
+           05  PXO                     PIC S9(06)V999.
+           05  PXC                     PIC S9(06)V999.
+           05  RSK                     PIC X(02).
+           05  FILLER                  PIC X(14).
